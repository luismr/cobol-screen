@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-ATX.
+       OBJECT-COMPUTER. IBM-ATX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CM-FILE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "CUSTSORT".
+
+           SELECT CUSTOMER-DIRECTORY ASSIGN TO "CUSTDIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-FILE-STATUS.
+
+           SELECT MAILING-LABELS ASSIGN TO "CUSTLBL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       SD  SORT-WORK.
+           COPY CUSTSORT.
+
+       FD  CUSTOMER-DIRECTORY.
+           01 DR-LINE                  PIC X(98).
+
+       FD  MAILING-LABELS.
+           01 LB-LINE                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           01 WS-WORK-FIELDS.
+               05 WS-CM-FILE-STATUS    PIC XX.
+               05 WS-DR-FILE-STATUS    PIC XX.
+               05 WS-LB-FILE-STATUS    PIC XX.
+
+               05 WS-EOF-SW            PIC X(1).
+                   88 WS-NO-MORE-RECORDS   VALUE 'Y'.
+
+               05 WS-LABEL-CITY-LINE   PIC X(40).
+               05 WS-CITY-LEN          PIC 9(2).
+
+               05 WS-ABORT-MESSAGE     PIC X(40).
+               05 WS-ABORT-STATUS      PIC XX.
+
+           01 WS-DIR-DETAIL-LINE.
+               05 DL-CUST-ID           PIC 9(8).
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 DL-COMPANY-NAME      PIC X(40).
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 DL-CITY              PIC X(30).
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 DL-STATE             PIC X(2).
+               05 FILLER               PIC X(2) VALUE SPACES.
+               05 DL-ZIP               PIC X(10).
+
+       PROCEDURE DIVISION.
+           BEGIN.
+               OPEN OUTPUT CUSTOMER-DIRECTORY
+               IF WS-DR-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT OPEN CUSTDIR, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-DR-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF
+
+               OPEN OUTPUT MAILING-LABELS
+               IF WS-LB-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT OPEN CUSTLBL, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-LB-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF
+
+               PERFORM WRITE-DIRECTORY-HEADINGS
+
+               SORT SORT-WORK
+                   ON ASCENDING KEY SW-STATE
+                   ON ASCENDING KEY SW-ZIP
+                   USING CUSTOMER-MASTER
+                   OUTPUT PROCEDURE IS PRODUCE-CUSTOMER-REPORTS
+
+               IF WS-CM-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT READ CUSTMAST FOR SORT, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-CM-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF
+
+               CLOSE CUSTOMER-DIRECTORY
+               CLOSE MAILING-LABELS.
+           STOP RUN.
+
+      *> -----------------------------------------------------
+      *> ABORT-RUN
+      *> Nightly batch has no operator watching it, so a file
+      *> error has to stop the run loudly rather than produce a
+      *> silently truncated directory/label output.
+      *> -----------------------------------------------------
+           ABORT-RUN.
+               DISPLAY WS-ABORT-MESSAGE WS-ABORT-STATUS
+                   UPON CONSOLE
+               STOP RUN.
+
+      *> -----------------------------------------------------
+      *> WRITE-DIRECTORY-HEADINGS
+      *> -----------------------------------------------------
+           WRITE-DIRECTORY-HEADINGS.
+               MOVE 'CUSTOMER DIRECTORY - SORTED BY STATE / ZIP'
+                   TO DR-LINE
+               WRITE DR-LINE
+               IF WS-DR-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT WRITE CUSTDIR, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-DR-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF
+               MOVE SPACES TO DR-LINE
+               WRITE DR-LINE
+               IF WS-DR-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT WRITE CUSTDIR, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-DR-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF.
+
+      *> -----------------------------------------------------
+      *> PRODUCE-CUSTOMER-REPORTS
+      *> SORT output procedure: one directory line and one
+      *> mailing label per active customer, in STATE/ZIP order.
+      *> Inactive (deactivated) customers are left off both.
+      *> -----------------------------------------------------
+           PRODUCE-CUSTOMER-REPORTS.
+               MOVE 'N' TO WS-EOF-SW
+               PERFORM UNTIL WS-NO-MORE-RECORDS
+                   RETURN SORT-WORK
+                       AT END MOVE 'Y' TO WS-EOF-SW
+                   END-RETURN
+
+                   IF NOT WS-NO-MORE-RECORDS
+                       IF SW-STATUS NOT EQUAL 'I'
+                           PERFORM WRITE-DIRECTORY-DETAIL
+                           PERFORM WRITE-MAILING-LABEL
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+           WRITE-DIRECTORY-DETAIL.
+               MOVE SPACES           TO WS-DIR-DETAIL-LINE
+               MOVE SW-CUST-ID       TO DL-CUST-ID
+               MOVE SW-COMPANY-NAME  TO DL-COMPANY-NAME
+               MOVE SW-CITY          TO DL-CITY
+               MOVE SW-STATE         TO DL-STATE
+               MOVE SW-ZIP           TO DL-ZIP
+               WRITE DR-LINE FROM WS-DIR-DETAIL-LINE
+               IF WS-DR-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT WRITE CUSTDIR, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-DR-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF.
+
+           WRITE-MAILING-LABEL.
+               WRITE LB-LINE FROM SW-COMPANY-NAME
+               PERFORM CHECK-LABEL-WRITE-STATUS
+               IF SW-ADDRESS-1 NOT EQUAL SPACES
+                   WRITE LB-LINE FROM SW-ADDRESS-1
+                   PERFORM CHECK-LABEL-WRITE-STATUS
+               END-IF
+               IF SW-ADDRESS-2 NOT EQUAL SPACES
+                   WRITE LB-LINE FROM SW-ADDRESS-2
+                   PERFORM CHECK-LABEL-WRITE-STATUS
+               END-IF
+               IF SW-ADDRESS-3 NOT EQUAL SPACES
+                   WRITE LB-LINE FROM SW-ADDRESS-3
+                   PERFORM CHECK-LABEL-WRITE-STATUS
+               END-IF
+
+      *> Right-trim SW-CITY by reference modification instead of
+      *> STRING ... DELIMITED BY SPACE, which would cut the line
+      *> off at the first embedded space in a multi-word city.
+               MOVE 40 TO WS-CITY-LEN
+               PERFORM UNTIL WS-CITY-LEN EQUAL 0
+                       OR SW-CITY(WS-CITY-LEN:1) NOT EQUAL SPACE
+                   SUBTRACT 1 FROM WS-CITY-LEN
+               END-PERFORM
+
+      *> WS-LABEL-CITY-LINE is only PIC X(40), and the city is
+      *> followed by ", " + state(2) + "  " + zip(10) = 14 more
+      *> characters, so a city longer than 26 characters has to be
+      *> cut back or STRING silently drops the state/zip off the
+      *> end of the label with no error.
+               IF WS-CITY-LEN GREATER THAN 26
+                   MOVE 26 TO WS-CITY-LEN
+               END-IF
+
+               MOVE SPACES TO WS-LABEL-CITY-LINE
+               IF WS-CITY-LEN EQUAL 0
+                   STRING SW-STATE   DELIMITED BY SIZE
+                           '  '      DELIMITED BY SIZE
+                           SW-ZIP    DELIMITED BY SIZE
+                       INTO WS-LABEL-CITY-LINE
+                   END-STRING
+               ELSE
+                   STRING SW-CITY(1:WS-CITY-LEN) DELIMITED BY SIZE
+                           ', '                  DELIMITED BY SIZE
+                           SW-STATE              DELIMITED BY SIZE
+                           '  '                  DELIMITED BY SIZE
+                           SW-ZIP                DELIMITED BY SIZE
+                       INTO WS-LABEL-CITY-LINE
+                   END-STRING
+               END-IF
+               WRITE LB-LINE FROM WS-LABEL-CITY-LINE
+               PERFORM CHECK-LABEL-WRITE-STATUS
+
+               MOVE SPACES TO LB-LINE
+               WRITE LB-LINE
+               PERFORM CHECK-LABEL-WRITE-STATUS.
+
+           CHECK-LABEL-WRITE-STATUS.
+               IF WS-LB-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT WRITE CUSTLBL, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-LB-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF.
