@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------
+      *> CUSTCKPT.CPY
+      *> Record layout for the CUSTOMER-CHECKPOINT indexed file.
+      *> One row, keyed by the constant CK-KEY, recording the last
+      *> customer key successfully committed to CUSTOMER-MASTER so
+      *> a data-entry batch can tell an operator where it left off
+      *> after a dropped session.
+      *> ---------------------------------------------------------
+           01 CK-CHECKPOINT-RECORD.
+               05 CK-KEY                PIC X(10).
+               05 CK-LAST-CUST-ID       PIC 9(8).
+               05 CK-LAST-USERNAME      PIC X(50).
+               05 CK-LAST-DATE          PIC 9(8).
+               05 CK-LAST-TIME          PIC 9(8).
