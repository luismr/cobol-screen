@@ -0,0 +1,9 @@
+      *> ---------------------------------------------------------
+      *> CUSTCTL.CPY
+      *> Record layout for the CUSTOMER-CONTROL indexed file. One
+      *> row per named counter; today the only row in use is the
+      *> CUSTID row that hands out the next CUSTOMER-MASTER key.
+      *> ---------------------------------------------------------
+           01 CT-CONTROL-RECORD.
+               05 CT-KEY                PIC X(10).
+               05 CT-LAST-CUST-ID       PIC 9(8).
