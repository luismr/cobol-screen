@@ -0,0 +1,34 @@
+      *> ---------------------------------------------------------
+      *> CUSTSORT.CPY
+      *> Sort-work record for CUST-REPORT. Field-for-field copy
+      *> of CUSTMAST.CPY (SW- prefix) so CUSTOMER-MASTER can be
+      *> fed straight into a SORT ... USING without a name clash
+      *> between the FD and the SD.
+      *> ---------------------------------------------------------
+           01 SW-CUSTOMER-RECORD.
+               05 SW-CUST-ID            PIC 9(8).
+               05 SW-STATUS             PIC X(1).
+                   88 SW-STATUS-ACTIVE       VALUE 'A'.
+                   88 SW-STATUS-INACTIVE     VALUE 'I'.
+               05 SW-DUP-KEY.
+                   10 SW-COMPANY-NAME   PIC X(40).
+                   10 SW-ZIP            PIC X(10).
+               05 SW-LAST-NAME          PIC X(40).
+               05 SW-FIRST-NAME         PIC X(40).
+               05 SW-ADDRESS-1          PIC X(40).
+               05 SW-ADDRESS-2          PIC X(40).
+               05 SW-ADDRESS-3          PIC X(40).
+               05 SW-CITY               PIC X(40).
+               05 SW-STATE              PIC X(2).
+               05 SW-COUNTRY            PIC X(30).
+               05 SW-EMAIL              PIC X(120).
+               05 SW-PHONE              PIC X(15).
+               05 SW-PHONE-EXT          PIC X(10).
+               05 SW-MOBILE             PIC X(15).
+               05 SW-CREATE-USERNAME    PIC X(50).
+               05 SW-CREATE-DATE        PIC 9(8).
+               05 SW-CREATE-TIME        PIC 9(8).
+               05 SW-UPDATE-USERNAME    PIC X(50).
+               05 SW-UPDATE-DATE        PIC 9(8).
+               05 SW-UPDATE-TIME        PIC 9(8).
+               05 FILLER                PIC X(20).
