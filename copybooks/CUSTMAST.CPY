@@ -0,0 +1,35 @@
+      *> ---------------------------------------------------------
+      *> CUSTMAST.CPY
+      *> Record layout for the CUSTOMER-MASTER indexed file.
+      *> Primary key ... CM-CUST-ID
+      *> Alternate key . CM-DUP-KEY (COMPANY-NAME + ZIP, duplicates
+      *>                 allowed) used for the reconciliation lookup
+      *>                 and for the company/zip browse search.
+      *> ---------------------------------------------------------
+           01 CM-CUSTOMER-RECORD.
+               05 CM-CUST-ID            PIC 9(8).
+               05 CM-STATUS             PIC X(1).
+                   88 CM-STATUS-ACTIVE       VALUE 'A'.
+                   88 CM-STATUS-INACTIVE     VALUE 'I'.
+               05 CM-DUP-KEY.
+                   10 CM-COMPANY-NAME   PIC X(40).
+                   10 CM-ZIP            PIC X(10).
+               05 CM-LAST-NAME          PIC X(40).
+               05 CM-FIRST-NAME         PIC X(40).
+               05 CM-ADDRESS-1          PIC X(40).
+               05 CM-ADDRESS-2          PIC X(40).
+               05 CM-ADDRESS-3          PIC X(40).
+               05 CM-CITY               PIC X(40).
+               05 CM-STATE              PIC X(2).
+               05 CM-COUNTRY            PIC X(30).
+               05 CM-EMAIL              PIC X(120).
+               05 CM-PHONE              PIC X(15).
+               05 CM-PHONE-EXT          PIC X(10).
+               05 CM-MOBILE             PIC X(15).
+               05 CM-CREATE-USERNAME    PIC X(50).
+               05 CM-CREATE-DATE        PIC 9(8).
+               05 CM-CREATE-TIME        PIC 9(8).
+               05 CM-UPDATE-USERNAME    PIC X(50).
+               05 CM-UPDATE-DATE        PIC 9(8).
+               05 CM-UPDATE-TIME        PIC 9(8).
+               05 FILLER                PIC X(20).
