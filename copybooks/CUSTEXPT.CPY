@@ -0,0 +1,22 @@
+      *> ---------------------------------------------------------
+      *> CUSTEXPT.CPY
+      *> Fixed-width record layout for the nightly CRM/ERP feed
+      *> extract, one line per active CUSTOMER-MASTER row.
+      *> ---------------------------------------------------------
+           01 CE-EXPORT-RECORD.
+               05 CE-CUST-ID            PIC 9(8).
+               05 CE-STATUS             PIC X(1).
+               05 CE-COMPANY-NAME       PIC X(40).
+               05 CE-LAST-NAME          PIC X(40).
+               05 CE-FIRST-NAME         PIC X(40).
+               05 CE-ADDRESS-1          PIC X(40).
+               05 CE-ADDRESS-2          PIC X(40).
+               05 CE-ADDRESS-3          PIC X(40).
+               05 CE-CITY               PIC X(40).
+               05 CE-STATE              PIC X(2).
+               05 CE-ZIP                PIC X(10).
+               05 CE-COUNTRY            PIC X(30).
+               05 CE-EMAIL              PIC X(120).
+               05 CE-PHONE              PIC X(15).
+               05 CE-PHONE-EXT          PIC X(10).
+               05 CE-MOBILE             PIC X(15).
