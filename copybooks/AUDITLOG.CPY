@@ -0,0 +1,18 @@
+      *> ---------------------------------------------------------
+      *> AUDITLOG.CPY
+      *> Record layout for the CUSTOMER-AUDIT-LOG line-sequential
+      *> file. One line is appended for every add, change or
+      *> delete made against CUSTOMER-MASTER.
+      *> ---------------------------------------------------------
+           01 AL-AUDIT-RECORD.
+               05 AL-USERNAME           PIC X(50).
+               05 FILLER                PIC X(1)  VALUE SPACE.
+               05 AL-PROGRAM-PID        PIC 9(5).
+               05 FILLER                PIC X(1)  VALUE SPACE.
+               05 AL-ACTION             PIC X(10).
+               05 FILLER                PIC X(1)  VALUE SPACE.
+               05 AL-CUST-ID            PIC 9(8).
+               05 FILLER                PIC X(1)  VALUE SPACE.
+               05 AL-ACTION-DATE        PIC 9(8).
+               05 FILLER                PIC X(1)  VALUE SPACE.
+               05 AL-ACTION-TIME        PIC 9(8).
