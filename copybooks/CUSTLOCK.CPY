@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------
+      *> CUSTLOCK.CPY
+      *> Record layout for the CUSTOMER-LOCK indexed file. One row
+      *> per customer record currently open for change on some
+      *> terminal. Key is unique, so a WRITE that fails with a
+      *> duplicate-key status means the record is already checked
+      *> out by another operator.
+      *> ---------------------------------------------------------
+           01 CL-LOCK-RECORD.
+               05 CL-CUST-ID            PIC 9(8).
+               05 CL-LOCKED-BY          PIC X(50).
+               05 CL-LOCK-PID           PIC 9(5).
+               05 CL-LOCK-DATE          PIC 9(8).
+               05 CL-LOCK-TIME          PIC 9(8).
