@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-ATX.
+       OBJECT-COMPUTER. IBM-ATX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CM-FILE-STATUS.
+
+           SELECT CRM-EXTRACT ASSIGN TO "CRMEXPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  CRM-EXTRACT.
+           COPY CUSTEXPT.
+
+       WORKING-STORAGE SECTION.
+           01 WS-WORK-FIELDS.
+               05 WS-CM-FILE-STATUS    PIC XX.
+               05 WS-EX-FILE-STATUS    PIC XX.
+
+               05 WS-EOF-SW            PIC X(1).
+                   88 WS-NO-MORE-RECORDS   VALUE 'Y'.
+
+               05 WS-ABORT-MESSAGE     PIC X(40).
+               05 WS-ABORT-STATUS      PIC XX.
+
+       PROCEDURE DIVISION.
+           BEGIN.
+               OPEN INPUT  CUSTOMER-MASTER
+               IF WS-CM-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT OPEN CUSTOMER-MASTER, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-CM-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF
+
+               OPEN OUTPUT CRM-EXTRACT
+               IF WS-EX-FILE-STATUS NOT EQUAL '00'
+                   MOVE 'CANNOT OPEN CRMEXPT, STATUS '
+                       TO WS-ABORT-MESSAGE
+                   MOVE WS-EX-FILE-STATUS TO WS-ABORT-STATUS
+                   PERFORM ABORT-RUN
+               END-IF
+
+               MOVE 'N' TO WS-EOF-SW
+               PERFORM READ-NEXT-CUSTOMER
+
+               PERFORM UNTIL WS-NO-MORE-RECORDS
+                   IF CM-STATUS NOT EQUAL 'I'
+                       PERFORM BUILD-EXPORT-RECORD
+                       WRITE CE-EXPORT-RECORD
+                       IF WS-EX-FILE-STATUS NOT EQUAL '00'
+                           MOVE 'CANNOT WRITE CRMEXPT, STATUS '
+                               TO WS-ABORT-MESSAGE
+                           MOVE WS-EX-FILE-STATUS TO WS-ABORT-STATUS
+                           PERFORM ABORT-RUN
+                       END-IF
+                   END-IF
+                   PERFORM READ-NEXT-CUSTOMER
+               END-PERFORM
+
+               CLOSE CUSTOMER-MASTER
+               CLOSE CRM-EXTRACT.
+           STOP RUN.
+
+      *> -----------------------------------------------------
+      *> ABORT-RUN
+      *> Nightly feed has no operator watching it, so a file
+      *> error has to stop the run loudly rather than produce a
+      *> silently truncated export.
+      *> -----------------------------------------------------
+           ABORT-RUN.
+               DISPLAY WS-ABORT-MESSAGE WS-ABORT-STATUS
+                   UPON CONSOLE
+               STOP RUN.
+
+      *> -----------------------------------------------------
+      *> READ-NEXT-CUSTOMER
+      *> -----------------------------------------------------
+           READ-NEXT-CUSTOMER.
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-SW
+               END-READ.
+
+      *> -----------------------------------------------------
+      *> BUILD-EXPORT-RECORD
+      *> One fixed-width line per active customer, for the
+      *> nightly CRM/ERP pickup.
+      *> -----------------------------------------------------
+           BUILD-EXPORT-RECORD.
+               MOVE CM-CUST-ID      TO CE-CUST-ID
+               MOVE CM-STATUS       TO CE-STATUS
+               MOVE CM-COMPANY-NAME TO CE-COMPANY-NAME
+               MOVE CM-LAST-NAME    TO CE-LAST-NAME
+               MOVE CM-FIRST-NAME   TO CE-FIRST-NAME
+               MOVE CM-ADDRESS-1    TO CE-ADDRESS-1
+               MOVE CM-ADDRESS-2    TO CE-ADDRESS-2
+               MOVE CM-ADDRESS-3    TO CE-ADDRESS-3
+               MOVE CM-CITY         TO CE-CITY
+               MOVE CM-STATE        TO CE-STATE
+               MOVE CM-ZIP          TO CE-ZIP
+               MOVE CM-COUNTRY      TO CE-COUNTRY
+               MOVE CM-EMAIL        TO CE-EMAIL
+               MOVE CM-PHONE        TO CE-PHONE
+               MOVE CM-PHONE-EXT    TO CE-PHONE-EXT
+               MOVE CM-MOBILE       TO CE-MOBILE.
