@@ -10,24 +10,67 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-ID
+               ALTERNATE RECORD KEY IS CM-DUP-KEY WITH DUPLICATES
+               FILE STATUS IS WS-CM-FILE-STATUS.
+
+           SELECT CUSTOMER-LOCK ASSIGN TO "CUSTLOCK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CL-CUST-ID
+               FILE STATUS IS WS-CL-FILE-STATUS.
+
+           SELECT CUSTOMER-CONTROL ASSIGN TO "CUSTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-KEY
+               FILE STATUS IS WS-CT-FILE-STATUS.
+
+           SELECT CUSTOMER-CHECKPOINT ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-KEY
+               FILE STATUS IS WS-CK-FILE-STATUS.
+
+           SELECT CUSTOMER-AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  CUSTOMER-LOCK.
+           COPY CUSTLOCK.
+
+       FD  CUSTOMER-CONTROL.
+           COPY CUSTCTL.
+
+       FD  CUSTOMER-CHECKPOINT.
+           COPY CUSTCKPT.
+
+       FD  CUSTOMER-AUDIT-LOG.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
            01 WS-ACTIVE-SPACES VALUE SPACES.
 
            05 WS-PROGRAM-NAME      PIC X(50) VALUE 'MAIN.COB'.
            05 WS-PROGRAM-PID       PIC 9(5).
            05 WS-USERNAME          PIC X(50).
-           05 WS-UNKOWN            PIC X(7) VALUE 'UNKNOWN'.                           
+           05 WS-UNKOWN            PIC X(7) VALUE 'UNKNOWN'.
            05 WS-ENV-USERNAME      PIC X(8) VALUE 'USER'.
            05 WS-ENV-VALUE         POINTER.
            05 WS-DASHLINE          PIC X(80) VALUE SPACES.
 
            05 WS-ACTION            PIC X(1).
-        
-           
+
+
            05 WS-COMPANY-NAME      PIC X(40).
            05 WS-LAST-NAME         PIC X(40).
            05 WS-FIRST-NAME        PIC X(40).
@@ -43,6 +86,89 @@
            05 WS-PHONE-EXT         PIC X(10).
            05 WS-MOBILE            PIC X(15).
 
+      *> -----------------------------------------------------
+      *> Customer-master / browse / edit working fields
+      *> -----------------------------------------------------
+           05 WS-MODE              PIC X(1).
+
+           05 WS-NEW-RECORD-SW     PIC X(1).
+               88 WS-IS-NEW-RECORD      VALUE 'N'.
+               88 WS-IS-EXISTING-RECORD VALUE 'E'.
+
+           05 WS-CUST-ID           PIC 9(8).
+           05 WS-STATUS            PIC X(1).
+               88 WS-STATUS-ACTIVE      VALUE 'A'.
+               88 WS-STATUS-INACTIVE    VALUE 'I'.
+
+           05 WS-DATA-VALID-SW     PIC X(1).
+               88 WS-DATA-IS-VALID      VALUE 'Y'.
+               88 WS-DATA-IS-INVALID    VALUE 'N'.
+           05 WS-ERROR-MESSAGE     PIC X(78) VALUE SPACES.
+           05 WS-AUDIT-ACTION      PIC X(10).
+
+           05 WS-SEARCH-COMPANY    PIC X(40).
+           05 WS-SEARCH-ZIP        PIC X(10).
+           05 WS-INCLUDE-INACTIVE-SW PIC X(1) VALUE 'N'.
+               88 WS-INCLUDE-INACTIVE   VALUE 'Y'.
+           05 WS-MATCH-ACTION      PIC X(1).
+           05 WS-BROWSE-DONE-SW    PIC X(1).
+               88 WS-BROWSE-IS-DONE     VALUE 'Y'.
+
+           05 WS-DUP-FOUND-SW      PIC X(1).
+               88 WS-DUPLICATE-FOUND    VALUE 'Y'.
+               88 WS-NO-DUPLICATE-FOUND VALUE 'N'.
+           05 WS-OVERRIDE-ACTION   PIC X(1).
+
+           05 WS-LOCK-DENIED-SW    PIC X(1).
+               88 WS-LOCK-WAS-DENIED    VALUE 'Y'.
+               88 WS-LOCK-WAS-GRANTED   VALUE 'N'.
+
+           05 WS-LOCK-IS-STALE-SW  PIC X(1).
+               88 WS-LOCK-IS-STALE      VALUE 'Y'.
+               88 WS-LOCK-IS-CURRENT    VALUE 'N'.
+           05 WS-LOCK-STALE-HOURS  PIC 9(2) VALUE 04.
+           05 WS-LOCK-HOUR         PIC 9(2).
+           05 WS-CUR-HOUR          PIC 9(2).
+           05 WS-HOUR-DIFF         PIC S9(2).
+
+      *> CUSTOMER-LOCK customer ID 0 is reserved as a mutex for
+      *> GET-NEXT-CUSTOMER-ID; no real CM-CUST-ID is ever 0, so
+      *> it can never collide with an operator's record lock.
+           05 WS-SEQ-LOCK-DENIED-SW PIC X(1).
+               88 WS-SEQ-LOCK-WAS-DENIED  VALUE 'Y'.
+               88 WS-SEQ-LOCK-WAS-GRANTED VALUE 'N'.
+
+           05 WS-SAVE-FAILED-SW    PIC X(1).
+               88 WS-SAVE-WAS-FAILED    VALUE 'Y'.
+               88 WS-SAVE-WAS-OK        VALUE 'N'.
+
+           05 WS-SYS-DATE          PIC 9(8).
+           05 WS-SYS-TIME          PIC 9(8).
+
+           05 WS-AT-COUNT          PIC 9(3).
+           05 WS-DOT-COUNT         PIC 9(3).
+           05 WS-EMAIL-USER-PART   PIC X(120).
+           05 WS-EMAIL-DOMAIN-PART PIC X(120).
+
+           05 WS-CM-FILE-STATUS    PIC XX.
+           05 WS-CL-FILE-STATUS    PIC XX.
+           05 WS-CT-FILE-STATUS    PIC XX.
+           05 WS-CK-FILE-STATUS    PIC XX.
+           05 WS-AL-FILE-STATUS    PIC XX.
+
+      *> -----------------------------------------------------
+      *> Table of valid US state codes, ascending for SEARCH ALL
+      *> -----------------------------------------------------
+           01 WS-STATE-TABLE-DATA.
+               05 FILLER PIC X(100) VALUE
+       'AKALARAZCACOCTDEFLGAHIIAIDILINKSKYLAMAMDMEMIMNMOMSMTNCNDNENHNJNM
+      -'NVNYOHOKORPARISCSDTNTXUTVAVTWAWIWVWY'.
+           01 WS-STATE-TABLE REDEFINES WS-STATE-TABLE-DATA.
+               05 WS-STATE-CODE OCCURS 50 TIMES
+                   ASCENDING KEY IS WS-STATE-CODE
+                   INDEXED BY WS-STATE-IDX
+                   PIC X(2).
+
        LINKAGE SECTION.
            01 LP-ENV-VALUE         PIC X(255).
 
@@ -57,7 +183,7 @@
                VALUE "SINGULARIDEAS".
            05 MODULELINE   LINE 2  COLUMN 1
                VALUE "RESOURCES PLANNING".
-           
+
            05 LABEL-PROGRAM-NAME  LINE 1  COLUMN 55
                VALUE "PROGRAM ..: MAIN.COB".
 
@@ -73,174 +199,1125 @@
            05 LINE 24 COLUMN 1 FROM WS-DASHLINE.
 
            05 LINE 25 COLUMN 1 VALUE '<TAB> Next | <ENTER> Save/Cancel'.
-           05 LINE 25 COLUMN 53 VALUE 'CUSTOMERS | Add New | v1.1.2'.
+           05 LINE 25 COLUMN 53 VALUE 'CUSTOMERS | Add/Browse | v1.2.0'.
 
        01 DIALOG-SAVE-CANCEL-SCREEN.
-      *>    DIALOG SAVE/CANCEL
+      *>    DIALOG SAVE/CANCEL (new record, no delete yet)
            05 LINE 25 COLUMN 1 VALUE '(S)ave | (C)ancel | (E)xit =>   '.
-           05 LINE 25 COLUMN 31 REVERSE-VIDEO 
+           05 LINE 25 COLUMN 31 REVERSE-VIDEO
+               PIC X(1)
+               USING WS-ACTION.
+
+       01 DIALOG-SAVE-DELETE-CANCEL-SCREEN.
+      *>    DIALOG SAVE/DELETE/CANCEL (existing record)
+           05 LINE 25 COLUMN 1
+               VALUE '(S)ave | (D)elete | (C)ancel | (E)xit => '.
+           05 LINE 25 COLUMN 42 REVERSE-VIDEO
                PIC X(1)
                USING WS-ACTION.
 
        01 DIALOG-CONTINUE-EXIT-SCREEN.
       *>    DIALOG CONTINUE/EXIT
            05 LINE 25 COLUMN 1  VALUE '(C)ontinue | (E)xit => '.
-           05 LINE 25 COLUMN 24 REVERSE-VIDEO 
+           05 LINE 25 COLUMN 24 REVERSE-VIDEO
                PIC X(1)
                USING WS-ACTION.
 
        01 FOOTER-DIALOG-CLEAR.
-           05 LINE 25 COLUMN 1 VALUE '                                '.
+      *>    Wide enough to blank the longest dialog line ever
+      *>    drawn on LINE 25 (DIALOG-DUP-OVERRIDE-SCREEN, through
+      *>    column 47), not just the shorter ones.
+           05 LINE 25 COLUMN 1
+               VALUE
+       '                                                                
+      -'              '.
+
+       01 ERROR-MESSAGE-SCREEN.
+      *>    One-line error / informational banner
+           05 LINE 22 COLUMN 1 REVERSE-VIDEO
+               PIC X(78)
+               FROM WS-ERROR-MESSAGE.
+
+       01 DIALOG-MODE-SCREEN.
+      *>    TOP LEVEL MENU
+           05 LINE 25 COLUMN 1
+               VALUE '(A)dd New | (B)rowse/Edit | (E)xit => '.
+           05 LINE 25 COLUMN 39 REVERSE-VIDEO
+               PIC X(1)
+               USING WS-MODE.
+
+       01 DIALOG-RESUME-SCREEN.
+      *>    STARTUP CHECKPOINT RESUME PROMPT
+           05 LINE 25 COLUMN 1 VALUE '(C)ontinue => '.
+           05 LINE 25 COLUMN 15 REVERSE-VIDEO
+               PIC X(1)
+               USING WS-ACTION.
+
+       01 DIALOG-ERROR-ACK-SCREEN.
+      *>    HOLDS THE SCREEN SO THE ERROR LINE ABOVE IS READ
+      *>    BEFORE THE FORM IS REDRAWN
+           05 LINE 25 COLUMN 1 VALUE '(C)ontinue => '.
+           05 LINE 25 COLUMN 15 REVERSE-VIDEO
+               PIC X(1)
+               USING WS-ACTION.
+
+       01 SEARCH-SCREEN AUTO.
+      *>    BROWSE SEARCH CRITERIA
+           05 LABEL-SEARCH-COMPANY LINE 7 COLUMN 5
+               VALUE 'COMPANY (exact) ........: '.
+           05 INPUT-SEARCH-COMPANY LINE 7 COLUMN 31
+               REVERSE-VIDEO
+               PIC X(40)
+               USING WS-SEARCH-COMPANY.
+
+           05 LABEL-SEARCH-ZIP     LINE 9 COLUMN 5
+               VALUE 'ZIP (exact) ............: '.
+           05 INPUT-SEARCH-ZIP     LINE 9 COLUMN 31
+               REVERSE-VIDEO
+               PIC X(10)
+               USING WS-SEARCH-ZIP.
+
+           05 LABEL-SEARCH-INCL    LINE 11 COLUMN 5
+               VALUE 'INCLUDE INACTIVE (Y/N) .: '.
+           05 INPUT-SEARCH-INCL    LINE 11 COLUMN 31
+               REVERSE-VIDEO
+               PIC X(1)
+               USING WS-INCLUDE-INACTIVE-SW.
+
+       01 MATCH-DISPLAY-SCREEN AUTO.
+      *>    ONE BROWSE MATCH
+           05 LINE 14 COLUMN 5 VALUE 'CUST ID : '.
+           05 LINE 14 COLUMN 16 PIC 9(8) FROM WS-CUST-ID.
+
+           05 LINE 15 COLUMN 5 VALUE 'STATUS  : '.
+           05 LINE 15 COLUMN 16 PIC X(1) FROM WS-STATUS.
+
+           05 LINE 16 COLUMN 5 VALUE 'COMPANY : '.
+           05 LINE 16 COLUMN 16 PIC X(40) FROM WS-COMPANY-NAME.
+
+           05 LINE 17 COLUMN 5 VALUE 'NAME    : '.
+           05 LINE 17 COLUMN 16 PIC X(40) FROM WS-LAST-NAME.
+
+           05 LINE 18 COLUMN 5 VALUE 'ZIP     : '.
+           05 LINE 18 COLUMN 16 PIC X(10) FROM WS-ZIP.
+
+       01 DIALOG-MATCH-NAV-SCREEN.
+      *>    NEXT/SELECT/CANCEL WHILE BROWSING MATCHES
+           05 LINE 25 COLUMN 1 VALUE '(N)ext | (S)elect | (C)ancel => '.
+           05 LINE 25 COLUMN 33 REVERSE-VIDEO
+               PIC X(1)
+               USING WS-MATCH-ACTION.
+
+       01 DIALOG-DUP-OVERRIDE-SCREEN.
+      *>    RECONCILIATION OVERRIDE
+           05 LINE 22 COLUMN 1 REVERSE-VIDEO
+               PIC X(78)
+               FROM WS-ERROR-MESSAGE.
+           05 LINE 25 COLUMN 1
+               VALUE 'DUPLICATE? (O)verride and Save | (C)ancel => '.
+           05 LINE 25 COLUMN 46 REVERSE-VIDEO
+               PIC X(1)
+               USING WS-OVERRIDE-ACTION.
 
        01 INPUT-SCREEN AUTO.
       *>    INPUT FORM
-           05 LABEL-COMPANY-NAME LINE 5 COLUMN 5 
+           05 LABEL-COMPANY-NAME LINE 5 COLUMN 5
                VALUE 'COMPANY .....: '.
-           05 INPUT-COMPANY-NAME LINE 5 COLUMN 20 
-               REVERSE-VIDEO 
+           05 INPUT-COMPANY-NAME LINE 5 COLUMN 20
+               REVERSE-VIDEO
                PIC X(42)
                USING WS-COMPANY-NAME.
 
            05 LABEL-LAST-NAME   LINE 7  COLUMN 5
                VALUE 'LAST NAME ...: '.
            05 INPUT-LAST-NAME   LINE 7  COLUMN 20
-               REVERSE-VIDEO 
-               PIC X(42) 
+               REVERSE-VIDEO
+               PIC X(42)
                USING WS-LAST-NAME.
 
-           05 LABEL-FIRST-NAME  LINE 8  COLUMN 5 
+           05 LABEL-FIRST-NAME  LINE 8  COLUMN 5
                VALUE 'FIRST NAME ..: '.
            05 INPUT-FIRST-NAME  LINE 8  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(42)
                USING WS-FIRST-NAME.
 
-           05 LABEL-ADDRESS-1   LINE 10  COLUMN 5 
+           05 LABEL-ADDRESS-1   LINE 10  COLUMN 5
                VALUE 'ADDRESS 1 ...: '.
            05 INPUT-ADDRESS-1   LINE 10  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(42)
                USING WS-ADDRESS-1.
 
-           05 LABEL-ADDRESS-2   LINE 11  COLUMN 5 
+           05 LABEL-ADDRESS-2   LINE 11  COLUMN 5
                VALUE '        2 ...: '.
            05 INPUT-ADDRESS-2   LINE 11  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(42)
                USING WS-ADDRESS-2.
 
-           05 LABEL-ADDRESS-3   LINE 12  COLUMN 5 
+           05 LABEL-ADDRESS-3   LINE 12  COLUMN 5
                VALUE '        3 ...: '.
            05 INPUT-ADDRESS-3   LINE 12  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(42)
                USING WS-ADDRESS-3.
 
-           05 LABEL-ZIP         LINE 13  COLUMN 5 
+           05 LABEL-ZIP         LINE 13  COLUMN 5
                VALUE 'ZIP .........: '.
            05 INPUT-ZIP         LINE 13  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(10)
                USING WS-ZIP.
 
-           05 LABEL-CITY        LINE 14  COLUMN 5 
+           05 LABEL-CITY        LINE 14  COLUMN 5
                VALUE 'CITY ........: '.
            05 INPUT-CITY        LINE 14  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(30)
                USING WS-CITY.
 
-           05 LABEL-STATE       LINE 14  COLUMN 51 
+           05 LABEL-STATE       LINE 14  COLUMN 51
                VALUE 'STATE .: '.
            05 INPUT-STATE       LINE 14  COLUMN 60
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(2)
                USING WS-STATE.
 
-           05 LABEL-COUNTRY     LINE 15  COLUMN 5 
+           05 LABEL-COUNTRY     LINE 15  COLUMN 5
                VALUE 'COUNTRY : '.
            05 INPUT-COUNTRY     LINE 15  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(30)
                USING WS-COUNTRY.
 
-           05 LABEL-EMAIL       LINE 17  COLUMN 5 
+           05 LABEL-EMAIL       LINE 17  COLUMN 5
                VALUE 'EMAIL .......: '.
            05 INPUT-EMAIL       LINE 17  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(42)
                USING WS-EMAIL.
 
-           05 LABEL-PHONE       LINE 19  COLUMN 5 
+           05 LABEL-PHONE       LINE 19  COLUMN 5
                VALUE 'PHONE .......: '.
            05 INPUT-PHONE       LINE 19  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(15)
                USING WS-PHONE.
 
-           05 LABEL-PHONE-EXT   LINE 19  COLUMN 38 
+           05 LABEL-PHONE-EXT   LINE 19  COLUMN 38
                VALUE 'EXT .: '.
            05 INPUT-PHONE-EXT   LINE 19  COLUMN 45
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(10)
                USING WS-PHONE-EXT.
 
-           05 LABEL-MOBILE      LINE 20  COLUMN 5 
+           05 LABEL-MOBILE      LINE 20  COLUMN 5
                VALUE 'MOBILE ......: '.
            05 INPUT-MOBILE      LINE 20  COLUMN 20
-               REVERSE-VIDEO 
+               REVERSE-VIDEO
                PIC X(15)
                USING WS-MOBILE.
 
        PROCEDURE DIVISION.
            BEGIN.
+               PERFORM INITIALIZE-PROGRAM
+               PERFORM OPEN-CUSTOMER-FILES
+               PERFORM CHECK-RESUME-CHECKPOINT
+
+               PERFORM UNTIL WS-MODE EQUAL 'E' OR WS-MODE EQUAL 'e'
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY HEADER-SCREEN
+                   DISPLAY FOOTER-SCREEN
+                   DISPLAY DIALOG-MODE-SCREEN
+                   ACCEPT DIALOG-MODE-SCREEN
+
+                   EVALUATE TRUE
+                       WHEN WS-MODE EQUAL 'A' OR WS-MODE EQUAL 'a'
+                           PERFORM ADD-NEW-CUSTOMER
+                       WHEN WS-MODE EQUAL 'B' OR WS-MODE EQUAL 'b'
+                           PERFORM BROWSE-CUSTOMER
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-PERFORM
+
+               PERFORM CLOSE-CUSTOMER-FILES.
+           STOP RUN.
+
+      *> -----------------------------------------------------
+      *> INITIALIZE-PROGRAM
+      *> Resolve the PID and OS username exactly as before, and
+      *> put up the dashed rule used by the header/footer.
+      *> -----------------------------------------------------
+           INITIALIZE-PROGRAM.
                CALL "C$GETPID"
                    MOVE RETURN-CODE TO WS-PROGRAM-PID
 
-               CALL "getenv" 
-                   USING WS-ENV-USERNAME 
+               CALL "getenv"
+                   USING WS-ENV-USERNAME
                    RETURNING WS-ENV-VALUE
-               
+
                IF WS-ENV-VALUE = NULL THEN
-                   MOVE WS-UNKOWN 
+                   MOVE WS-UNKOWN
                        TO WS-USERNAME
                ELSE
-                   SET ADDRESS OF LP-ENV-VALUE 
-                       TO WS-ENV-VALUE 
-                   MOVE LP-ENV-VALUE 
+                   SET ADDRESS OF LP-ENV-VALUE
+                       TO WS-ENV-VALUE
+                   MOVE LP-ENV-VALUE
                        TO WS-USERNAME
                END-IF
 
                INSPECT WS-DASHLINE REPLACING ALL " " BY "-"
 
-               PERFORM UNTIL WS-ACTION EQUAL 'E' OR WS-ACTION EQUAL 'e'
-                   DISPLAY INPUT-SCREEN
+               MOVE SPACE TO WS-MODE.
+
+      *> -----------------------------------------------------
+      *> OPEN-CUSTOMER-FILES / CLOSE-CUSTOMER-FILES
+      *> First run on a terminal finds none of these files on
+      *> disk yet, so each OPEN I-O falls back to OPEN OUTPUT
+      *> once to create the file and then reopens I-O.
+      *> -----------------------------------------------------
+           OPEN-CUSTOMER-FILES.
+               OPEN I-O CUSTOMER-MASTER
+               IF WS-CM-FILE-STATUS EQUAL '35'
+                   OPEN OUTPUT CUSTOMER-MASTER
+                   CLOSE CUSTOMER-MASTER
+                   OPEN I-O CUSTOMER-MASTER
+               END-IF
+
+               OPEN I-O CUSTOMER-LOCK
+               IF WS-CL-FILE-STATUS EQUAL '35'
+                   OPEN OUTPUT CUSTOMER-LOCK
+                   CLOSE CUSTOMER-LOCK
+                   OPEN I-O CUSTOMER-LOCK
+               END-IF
+
+               OPEN I-O CUSTOMER-CONTROL
+               IF WS-CT-FILE-STATUS EQUAL '35'
+                   OPEN OUTPUT CUSTOMER-CONTROL
+                   CLOSE CUSTOMER-CONTROL
+                   OPEN I-O CUSTOMER-CONTROL
+               END-IF
+
+               OPEN I-O CUSTOMER-CHECKPOINT
+               IF WS-CK-FILE-STATUS EQUAL '35'
+                   OPEN OUTPUT CUSTOMER-CHECKPOINT
+                   CLOSE CUSTOMER-CHECKPOINT
+                   OPEN I-O CUSTOMER-CHECKPOINT
+               END-IF
+
+               OPEN EXTEND CUSTOMER-AUDIT-LOG
+               IF WS-AL-FILE-STATUS NOT EQUAL '00' AND
+                  WS-AL-FILE-STATUS NOT EQUAL '05'
+                   OPEN OUTPUT CUSTOMER-AUDIT-LOG
+               END-IF.
+
+           CLOSE-CUSTOMER-FILES.
+               CLOSE CUSTOMER-MASTER
+               CLOSE CUSTOMER-LOCK
+               CLOSE CUSTOMER-CONTROL
+               CLOSE CUSTOMER-CHECKPOINT
+               CLOSE CUSTOMER-AUDIT-LOG.
+
+      *> -----------------------------------------------------
+      *> CHECK-RESUME-CHECKPOINT
+      *> If an earlier batch-entry run left a checkpoint behind,
+      *> tell the operator where it left off before the menu
+      *> comes up.
+      *> -----------------------------------------------------
+           CHECK-RESUME-CHECKPOINT.
+               MOVE 'BATCH' TO CK-KEY
+               READ CUSTOMER-CHECKPOINT KEY IS CK-KEY
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE SPACES TO WS-ERROR-MESSAGE
+                       STRING 'RESUME: LAST CUSTOMER SAVED WAS '
+                               DELIMITED BY SIZE
+                           CK-LAST-CUST-ID DELIMITED BY SIZE
+                           ' BY ' DELIMITED BY SIZE
+                           CK-LAST-USERNAME DELIMITED BY SIZE
+                           INTO WS-ERROR-MESSAGE
+                       END-STRING
+
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY HEADER-SCREEN
+                       DISPLAY ERROR-MESSAGE-SCREEN
+                       MOVE SPACE TO WS-ACTION
+                       DISPLAY DIALOG-RESUME-SCREEN
+                       ACCEPT DIALOG-RESUME-SCREEN
+               END-READ.
+
+      *> -----------------------------------------------------
+      *> ADD-NEW-CUSTOMER
+      *> Blank the form and drop into the shared edit screen as
+      *> a brand new, unsaved record.
+      *> -----------------------------------------------------
+           ADD-NEW-CUSTOMER.
+               MOVE SPACES TO WS-COMPANY-NAME WS-LAST-NAME
+                   WS-FIRST-NAME WS-ADDRESS-1 WS-ADDRESS-2
+                   WS-ADDRESS-3 WS-ZIP WS-CITY WS-STATE
+                   WS-COUNTRY WS-EMAIL WS-PHONE WS-PHONE-EXT
+                   WS-MOBILE
+               MOVE 'N' TO WS-NEW-RECORD-SW
+               MOVE 'A' TO WS-STATUS
+               MOVE 0  TO WS-CUST-ID
+               PERFORM EDIT-CUSTOMER-SCREEN.
+
+      *> -----------------------------------------------------
+      *> BROWSE-CUSTOMER
+      *> Search CUSTOMER-MASTER by company/zip (the same fields
+      *> that make up the duplicate-check alternate key), page
+      *> through matches, and load a selection into the form.
+      *> -----------------------------------------------------
+           BROWSE-CUSTOMER.
+               MOVE SPACES TO WS-SEARCH-COMPANY WS-SEARCH-ZIP
+               MOVE 'N'    TO WS-INCLUDE-INACTIVE-SW
+               DISPLAY CLEAR-SCREEN
+               DISPLAY HEADER-SCREEN
+               DISPLAY FOOTER-SCREEN
+               DISPLAY SEARCH-SCREEN
+               ACCEPT SEARCH-SCREEN
+
+               MOVE 'N' TO WS-BROWSE-DONE-SW
+               IF WS-SEARCH-COMPANY EQUAL SPACES
+                       AND WS-SEARCH-ZIP EQUAL SPACES
+                   MOVE 0 TO CM-CUST-ID
+                   START CUSTOMER-MASTER KEY IS NOT LESS THAN CM-CUST-ID
+                       INVALID KEY MOVE '23' TO WS-CM-FILE-STATUS
+                   END-START
+               ELSE
+                   MOVE WS-SEARCH-COMPANY TO CM-COMPANY-NAME
+                   MOVE WS-SEARCH-ZIP     TO CM-ZIP
+                   START CUSTOMER-MASTER KEY IS NOT LESS THAN CM-DUP-KEY
+                       INVALID KEY MOVE '23' TO WS-CM-FILE-STATUS
+                   END-START
+               END-IF
+
+               PERFORM UNTIL WS-CM-FILE-STATUS NOT EQUAL '00'
+                       OR WS-BROWSE-IS-DONE
+                   READ CUSTOMER-MASTER NEXT RECORD
+                       AT END MOVE '10' TO WS-CM-FILE-STATUS
+                   END-READ
+
+                   IF WS-CM-FILE-STATUS EQUAL '00'
+                       PERFORM EVALUATE-BROWSE-CANDIDATE
+                   END-IF
+               END-PERFORM.
+
+      *> -----------------------------------------------------
+      *> EVALUATE-BROWSE-CANDIDATE
+      *> One row read by BROWSE-CUSTOMER: skip it if it fails
+      *> the search criteria or the active/inactive filter,
+      *> otherwise show it and let the operator page or select.
+      *> -----------------------------------------------------
+           EVALUATE-BROWSE-CANDIDATE.
+               IF (WS-SEARCH-COMPANY NOT EQUAL SPACES
+                       AND CM-COMPANY-NAME NOT EQUAL WS-SEARCH-COMPANY)
+                   OR (WS-SEARCH-ZIP NOT EQUAL SPACES
+                       AND CM-ZIP NOT EQUAL WS-SEARCH-ZIP)
+                   OR (CM-STATUS-INACTIVE AND NOT WS-INCLUDE-INACTIVE)
+                   CONTINUE
+               ELSE
+                   MOVE CM-CUST-ID       TO WS-CUST-ID
+                   MOVE CM-STATUS        TO WS-STATUS
+                   MOVE CM-COMPANY-NAME  TO WS-COMPANY-NAME
+                   MOVE CM-LAST-NAME     TO WS-LAST-NAME
+                   MOVE CM-ZIP           TO WS-ZIP
+
                    DISPLAY CLEAR-SCREEN
                    DISPLAY HEADER-SCREEN
                    DISPLAY FOOTER-SCREEN
+                   DISPLAY MATCH-DISPLAY-SCREEN
+                   DISPLAY DIALOG-MATCH-NAV-SCREEN
+                   ACCEPT DIALOG-MATCH-NAV-SCREEN
+
+                   EVALUATE TRUE
+                       WHEN WS-MATCH-ACTION EQUAL 'S'
+                               OR WS-MATCH-ACTION EQUAL 's'
+                           PERFORM LOAD-MATCH-FOR-EDIT
+                           MOVE 'Y' TO WS-BROWSE-DONE-SW
+                       WHEN WS-MATCH-ACTION EQUAL 'C'
+                               OR WS-MATCH-ACTION EQUAL 'c'
+                           MOVE 'Y' TO WS-BROWSE-DONE-SW
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF.
+
+      *> -----------------------------------------------------
+      *> LOAD-MATCH-FOR-EDIT
+      *> Take out a record lock, pull the full master record
+      *> into the INPUT-SCREEN fields and fall into the shared
+      *> edit screen; release the lock again when it returns.
+      *> -----------------------------------------------------
+           LOAD-MATCH-FOR-EDIT.
+               PERFORM ACQUIRE-RECORD-LOCK
+               IF WS-LOCK-WAS-DENIED
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY HEADER-SCREEN
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   MOVE SPACE TO WS-ACTION
+                   DISPLAY DIALOG-CONTINUE-EXIT-SCREEN
+                   ACCEPT DIALOG-CONTINUE-EXIT-SCREEN
+               ELSE
+                   MOVE CM-CUST-ID      TO WS-CUST-ID
+                   MOVE CM-STATUS       TO WS-STATUS
+                   MOVE CM-COMPANY-NAME TO WS-COMPANY-NAME
+                   MOVE CM-ZIP          TO WS-ZIP
+                   MOVE CM-LAST-NAME    TO WS-LAST-NAME
+                   MOVE CM-FIRST-NAME   TO WS-FIRST-NAME
+                   MOVE CM-ADDRESS-1    TO WS-ADDRESS-1
+                   MOVE CM-ADDRESS-2    TO WS-ADDRESS-2
+                   MOVE CM-ADDRESS-3    TO WS-ADDRESS-3
+                   MOVE CM-CITY         TO WS-CITY
+                   MOVE CM-STATE        TO WS-STATE
+                   MOVE CM-COUNTRY      TO WS-COUNTRY
+                   MOVE CM-EMAIL        TO WS-EMAIL
+                   MOVE CM-PHONE        TO WS-PHONE
+                   MOVE CM-PHONE-EXT    TO WS-PHONE-EXT
+                   MOVE CM-MOBILE       TO WS-MOBILE
+                   MOVE 'E'             TO WS-NEW-RECORD-SW
+
+                   PERFORM EDIT-CUSTOMER-SCREEN
+
+                   PERFORM RELEASE-RECORD-LOCK
+               END-IF.
+
+      *> -----------------------------------------------------
+      *> ACQUIRE-RECORD-LOCK / RELEASE-RECORD-LOCK
+      *> A WRITE to CUSTOMER-LOCK fails with a duplicate-key
+      *> status when another terminal already checked the
+      *> record out; that is the whole enqueue.
+      *> -----------------------------------------------------
+           ACQUIRE-RECORD-LOCK.
+               ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-SYS-TIME FROM TIME
+
+               MOVE WS-CUST-ID  TO CL-CUST-ID
+               MOVE WS-USERNAME TO CL-LOCKED-BY
+               MOVE WS-PROGRAM-PID TO CL-LOCK-PID
+               MOVE WS-SYS-DATE TO CL-LOCK-DATE
+               MOVE WS-SYS-TIME TO CL-LOCK-TIME
+
+               WRITE CL-LOCK-RECORD
+                   INVALID KEY
+                       PERFORM REAP-LOCK-IF-STALE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-LOCK-DENIED-SW
+               END-WRITE.
+
+      *> -----------------------------------------------------
+      *> REAP-LOCK-IF-STALE
+      *> The WRITE above lost to a row that is already on file
+      *> for this customer. A dropped terminal or an abend mid-
+      *> edit leaves that row behind forever with no other way
+      *> to clear it, so a lock older than WS-LOCK-STALE-HOURS
+      *> is treated as abandoned and reclaimed for this operator;
+      *> anything newer really is in use, so deny it.
+      *> -----------------------------------------------------
+           REAP-LOCK-IF-STALE.
+               READ CUSTOMER-LOCK KEY IS CL-CUST-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-LOCK-DENIED-SW
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-LOCK-IS-STALE-SW
+                       IF CL-LOCK-DATE NOT EQUAL WS-SYS-DATE
+                           MOVE 'Y' TO WS-LOCK-IS-STALE-SW
+                       ELSE
+                           MOVE CL-LOCK-TIME(1:2) TO WS-LOCK-HOUR
+                           MOVE WS-SYS-TIME(1:2)  TO WS-CUR-HOUR
+                           SUBTRACT WS-LOCK-HOUR FROM WS-CUR-HOUR
+                               GIVING WS-HOUR-DIFF
+                           IF WS-HOUR-DIFF NOT LESS THAN
+                                   WS-LOCK-STALE-HOURS
+                               MOVE 'Y' TO WS-LOCK-IS-STALE-SW
+                           END-IF
+                       END-IF
+
+                       IF WS-LOCK-IS-STALE
+                           DELETE CUSTOMER-LOCK RECORD
+                               INVALID KEY CONTINUE
+                           END-DELETE
+
+                           MOVE WS-CUST-ID     TO CL-CUST-ID
+                           MOVE WS-USERNAME    TO CL-LOCKED-BY
+                           MOVE WS-PROGRAM-PID TO CL-LOCK-PID
+                           MOVE WS-SYS-DATE    TO CL-LOCK-DATE
+                           MOVE WS-SYS-TIME    TO CL-LOCK-TIME
+                           WRITE CL-LOCK-RECORD
+                               INVALID KEY
+                                   MOVE 'Y' TO WS-LOCK-DENIED-SW
+                               NOT INVALID KEY
+                                   MOVE 'N' TO WS-LOCK-DENIED-SW
+                           END-WRITE
+                       ELSE
+                           MOVE 'Y' TO WS-LOCK-DENIED-SW
+                           MOVE SPACES TO WS-ERROR-MESSAGE
+                           STRING 'RECORD IN USE BY ' DELIMITED BY SIZE
+                                   CL-LOCKED-BY DELIMITED BY SIZE
+                                   INTO WS-ERROR-MESSAGE
+                           END-STRING
+                       END-IF
+               END-READ.
+
+           RELEASE-RECORD-LOCK.
+               MOVE WS-CUST-ID TO CL-CUST-ID
+               DELETE CUSTOMER-LOCK RECORD
+                   INVALID KEY CONTINUE
+               END-DELETE.
+
+      *> -----------------------------------------------------
+      *> ACQUIRE-SEQUENCE-LOCK / RELEASE-SEQUENCE-LOCK
+      *> Same enqueue technique as ACQUIRE-RECORD-LOCK above, but
+      *> against the reserved customer ID 0 in CUSTOMER-LOCK, to
+      *> serialize GET-NEXT-CUSTOMER-ID's read-increment-rewrite
+      *> of CUSTOMER-CONTROL across terminals. The read-increment-
+      *> rewrite is over almost as soon as it starts, so a denial
+      *> here just tells the operator to press Save again rather
+      *> than offering the long-edit "record in use" dialog.
+      *> -----------------------------------------------------
+           ACQUIRE-SEQUENCE-LOCK.
+               ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-SYS-TIME FROM TIME
+
+               MOVE 0 TO CL-CUST-ID
+               MOVE WS-USERNAME     TO CL-LOCKED-BY
+               MOVE WS-PROGRAM-PID  TO CL-LOCK-PID
+               MOVE WS-SYS-DATE     TO CL-LOCK-DATE
+               MOVE WS-SYS-TIME     TO CL-LOCK-TIME
+
+               WRITE CL-LOCK-RECORD
+                   INVALID KEY
+                       PERFORM REAP-SEQUENCE-LOCK-IF-STALE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-SEQ-LOCK-DENIED-SW
+               END-WRITE.
+
+      *> -----------------------------------------------------
+      *> REAP-SEQUENCE-LOCK-IF-STALE
+      *> Same staleness rule as REAP-LOCK-IF-STALE: a process that
+      *> died holding the sequence lock would otherwise wedge ID
+      *> assignment forever, so a lock older than
+      *> WS-LOCK-STALE-HOURS is reclaimed; anything newer is a
+      *> real in-flight save on another terminal and is denied.
+      *> -----------------------------------------------------
+           REAP-SEQUENCE-LOCK-IF-STALE.
+               MOVE 0 TO CL-CUST-ID
+               READ CUSTOMER-LOCK KEY IS CL-CUST-ID
+                   INVALID KEY
+                       MOVE 'N' TO WS-SEQ-LOCK-DENIED-SW
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-LOCK-IS-STALE-SW
+                       IF CL-LOCK-DATE NOT EQUAL WS-SYS-DATE
+                           MOVE 'Y' TO WS-LOCK-IS-STALE-SW
+                       ELSE
+                           MOVE CL-LOCK-TIME(1:2) TO WS-LOCK-HOUR
+                           MOVE WS-SYS-TIME(1:2)  TO WS-CUR-HOUR
+                           SUBTRACT WS-LOCK-HOUR FROM WS-CUR-HOUR
+                               GIVING WS-HOUR-DIFF
+                           IF WS-HOUR-DIFF NOT LESS THAN
+                                   WS-LOCK-STALE-HOURS
+                               MOVE 'Y' TO WS-LOCK-IS-STALE-SW
+                           END-IF
+                       END-IF
+
+                       IF WS-LOCK-IS-STALE
+                           DELETE CUSTOMER-LOCK RECORD
+                               INVALID KEY CONTINUE
+                           END-DELETE
+
+                           MOVE 0               TO CL-CUST-ID
+                           MOVE WS-USERNAME     TO CL-LOCKED-BY
+                           MOVE WS-PROGRAM-PID  TO CL-LOCK-PID
+                           MOVE WS-SYS-DATE     TO CL-LOCK-DATE
+                           MOVE WS-SYS-TIME     TO CL-LOCK-TIME
+                           WRITE CL-LOCK-RECORD
+                               INVALID KEY
+                                   MOVE 'Y' TO WS-SEQ-LOCK-DENIED-SW
+                               NOT INVALID KEY
+                                   MOVE 'N' TO WS-SEQ-LOCK-DENIED-SW
+                           END-WRITE
+                       ELSE
+                           MOVE 'Y' TO WS-SEQ-LOCK-DENIED-SW
+                       END-IF
+               END-READ.
+
+           RELEASE-SEQUENCE-LOCK.
+               MOVE 0 TO CL-CUST-ID
+               DELETE CUSTOMER-LOCK RECORD
+                   INVALID KEY CONTINUE
+               END-DELETE.
+
+      *> -----------------------------------------------------
+      *> EDIT-CUSTOMER-SCREEN
+      *> Shared data-entry loop used for both add-new and
+      *> browse-and-change. WS-NEW-RECORD-SW tells SAVE whether
+      *> to WRITE a new key or REWRITE the one already loaded.
+      *> -----------------------------------------------------
+           EDIT-CUSTOMER-SCREEN.
+               MOVE SPACE TO WS-ACTION
+               MOVE SPACES TO WS-ERROR-MESSAGE
+               PERFORM UNTIL WS-ACTION EQUAL 'S' OR WS-ACTION EQUAL 's'
+                       OR WS-ACTION EQUAL 'C' OR WS-ACTION EQUAL 'c'
+                       OR WS-ACTION EQUAL 'D' OR WS-ACTION EQUAL 'd'
+
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY HEADER-SCREEN
+                   DISPLAY FOOTER-SCREEN
+                   DISPLAY INPUT-SCREEN
+                   DISPLAY ERROR-MESSAGE-SCREEN
+
+      *> Hold the screen on whatever error the previous pass
+      *> set (a failed validation or the delete-without-save
+      *> message from PROCESS-DIALOG-ACTION) until the operator
+      *> acknowledges it - otherwise it is wiped by the next
+      *> redraw before it can ever be read.
+                   IF WS-ERROR-MESSAGE NOT EQUAL SPACES
+                       DISPLAY DIALOG-ERROR-ACK-SCREEN
+                       ACCEPT DIALOG-ERROR-ACK-SCREEN
+                       MOVE SPACE TO WS-ACTION
+                       MOVE SPACES TO WS-ERROR-MESSAGE
+                       DISPLAY ERROR-MESSAGE-SCREEN
+                       DISPLAY FOOTER-DIALOG-CLEAR
+                   END-IF
 
                    ACCEPT INPUT-SCREEN
-                   
+
+                   PERFORM VALIDATE-INPUT-SCREEN
+
+                   IF WS-DATA-IS-INVALID
+                       MOVE SPACE TO WS-ACTION
+                   ELSE
+                       DISPLAY FOOTER-DIALOG-CLEAR
+                       IF WS-IS-EXISTING-RECORD
+                           DISPLAY DIALOG-SAVE-DELETE-CANCEL-SCREEN
+                           ACCEPT DIALOG-SAVE-DELETE-CANCEL-SCREEN
+                       ELSE
+                           DISPLAY DIALOG-SAVE-CANCEL-SCREEN
+                           ACCEPT DIALOG-SAVE-CANCEL-SCREEN
+                       END-IF
+
+                       PERFORM PROCESS-DIALOG-ACTION
+                   END-IF
+               END-PERFORM
+
+               IF WS-ACTION EQUAL 'S' OR WS-ACTION EQUAL 's'
+                       OR WS-ACTION EQUAL 'D' OR WS-ACTION EQUAL 'd'
                    DISPLAY FOOTER-DIALOG-CLEAR
-                   DISPLAY DIALOG-SAVE-CANCEL-SCREEN
-                   ACCEPT DIALOG-SAVE-CANCEL-SCREEN
+                   MOVE SPACE TO WS-ACTION
+                   DISPLAY DIALOG-CONTINUE-EXIT-SCREEN
+                   ACCEPT DIALOG-CONTINUE-EXIT-SCREEN
+               END-IF
+
+               IF WS-ACTION EQUAL 'E' OR WS-ACTION EQUAL 'e'
+                   MOVE 'E' TO WS-MODE
+               ELSE
+                   MOVE SPACE TO WS-ACTION
+               END-IF.
 
-                   IF WS-ACTION EQUAL 'S' OR WS-ACTION EQUAL 's'
-                       *> Save your DATA here
-                       MOVE " " TO WS-ACTION
-                       
+      *> -----------------------------------------------------
+      *> PROCESS-DIALOG-ACTION
+      *> React to the (S)ave/(D)elete/(C)ancel/(E)xit choice
+      *> made on the form's dialog line.
+      *> -----------------------------------------------------
+           PROCESS-DIALOG-ACTION.
+               IF WS-ACTION EQUAL 'S' OR WS-ACTION EQUAL 's'
+                   PERFORM CHECK-DUPLICATE-CUSTOMER
+                   IF WS-DUPLICATE-FOUND
                        DISPLAY FOOTER-DIALOG-CLEAR
-                       DISPLAY DIALOG-CONTINUE-EXIT-SCREEN
-                       ACCEPT DIALOG-CONTINUE-EXIT-SCREEN
+                       DISPLAY DIALOG-DUP-OVERRIDE-SCREEN
+                       ACCEPT DIALOG-DUP-OVERRIDE-SCREEN
+                       IF WS-OVERRIDE-ACTION EQUAL 'O'
+                               OR WS-OVERRIDE-ACTION EQUAL 'o'
+                           PERFORM SAVE-CUSTOMER-RECORD
+                           IF WS-SAVE-WAS-FAILED
+                               MOVE SPACE TO WS-ACTION
+                           END-IF
+                       ELSE
+                           MOVE SPACE TO WS-ACTION
+                       END-IF
+                   ELSE
+                       PERFORM SAVE-CUSTOMER-RECORD
+                       IF WS-SAVE-WAS-FAILED
+                           MOVE SPACE TO WS-ACTION
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-ACTION EQUAL 'D' OR WS-ACTION EQUAL 'd'
+                   IF WS-IS-EXISTING-RECORD
+                       PERFORM DELETE-CUSTOMER-RECORD
+                       IF WS-SAVE-WAS-FAILED
+                           MOVE SPACE TO WS-ACTION
+                       END-IF
+                   ELSE
+                       MOVE
+                   'A NEW RECORD MUST BE SAVED BEFORE IT CAN BE DELETED'
+                           TO WS-ERROR-MESSAGE
+                       MOVE SPACE TO WS-ACTION
+                   END-IF
+               END-IF.
+
+      *> -----------------------------------------------------
+      *> VALIDATE-INPUT-SCREEN
+      *> Required fields, then shape checks, run before the
+      *> save dialog is ever shown.
+      *> -----------------------------------------------------
+           VALIDATE-INPUT-SCREEN.
+               MOVE 'Y' TO WS-DATA-VALID-SW
+               MOVE SPACES TO WS-ERROR-MESSAGE
+
+               IF WS-COMPANY-NAME EQUAL SPACES
+                   MOVE 'COMPANY NAME IS REQUIRED' TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               END-IF
+
+               IF WS-DATA-IS-VALID AND WS-LAST-NAME EQUAL SPACES
+                   MOVE 'LAST NAME IS REQUIRED' TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               END-IF
+
+               IF WS-DATA-IS-VALID AND WS-FIRST-NAME EQUAL SPACES
+                   MOVE 'FIRST NAME IS REQUIRED' TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               END-IF
+
+               IF WS-DATA-IS-VALID AND WS-ADDRESS-1 EQUAL SPACES
+                   MOVE 'ADDRESS 1 IS REQUIRED' TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               END-IF
+
+               IF WS-DATA-IS-VALID AND WS-CITY EQUAL SPACES
+                   MOVE 'CITY IS REQUIRED' TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               END-IF
+
+               IF WS-DATA-IS-VALID AND WS-ZIP EQUAL SPACES
+                   MOVE 'ZIP IS REQUIRED' TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               END-IF
+
+               IF WS-DATA-IS-VALID AND WS-EMAIL EQUAL SPACES
+                   MOVE 'EMAIL IS REQUIRED' TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               END-IF
+
+               IF WS-DATA-IS-VALID
+                   PERFORM VALIDATE-ZIP-FORMAT
+               END-IF
+
+               IF WS-DATA-IS-VALID
+                   PERFORM VALIDATE-EMAIL-FORMAT
+               END-IF
+
+               IF WS-DATA-IS-VALID AND WS-STATE NOT EQUAL SPACES
+                   PERFORM VALIDATE-STATE-CODE
+               END-IF.
+
+           VALIDATE-ZIP-FORMAT.
+               IF WS-ZIP(1:5) NOT NUMERIC
+                   MOVE 'ZIP MUST START WITH 5 DIGITS'
+                       TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               ELSE
+                   IF WS-ZIP(6:1) NOT EQUAL SPACE
+                       IF WS-ZIP(6:1) NOT EQUAL '-'
+                               OR WS-ZIP(7:4) NOT NUMERIC
+                           MOVE
+                       'ZIP MUST BE 5 DIGITS OR 5+4 (99999-9999)'
+                               TO WS-ERROR-MESSAGE
+                           MOVE 'N' TO WS-DATA-VALID-SW
+                       END-IF
                    END-IF
+               END-IF.
+
+           VALIDATE-EMAIL-FORMAT.
+               MOVE 0 TO WS-AT-COUNT
+               INSPECT WS-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'
+               IF WS-AT-COUNT NOT EQUAL 1
+                   MOVE 'EMAIL MUST CONTAIN EXACTLY ONE @'
+                       TO WS-ERROR-MESSAGE
+                   MOVE 'N' TO WS-DATA-VALID-SW
+               ELSE
+                   MOVE SPACES TO WS-EMAIL-USER-PART
+                       WS-EMAIL-DOMAIN-PART
+                   UNSTRING WS-EMAIL DELIMITED BY '@'
+                       INTO WS-EMAIL-USER-PART WS-EMAIL-DOMAIN-PART
+                   END-UNSTRING
+
+                   IF WS-EMAIL-USER-PART EQUAL SPACES
+                           OR WS-EMAIL-DOMAIN-PART EQUAL SPACES
+                       MOVE 'EMAIL FORMAT IS INVALID'
+                           TO WS-ERROR-MESSAGE
+                       MOVE 'N' TO WS-DATA-VALID-SW
+                   ELSE
+                       MOVE 0 TO WS-DOT-COUNT
+                       INSPECT WS-EMAIL-DOMAIN-PART
+                           TALLYING WS-DOT-COUNT FOR ALL '.'
+                       IF WS-DOT-COUNT EQUAL 0
+                           MOVE 'EMAIL DOMAIN MUST CONTAIN A .'
+                               TO WS-ERROR-MESSAGE
+                           MOVE 'N' TO WS-DATA-VALID-SW
+                       END-IF
+                   END-IF
+               END-IF.
+
+           VALIDATE-STATE-CODE.
+               SET WS-STATE-IDX TO 1
+               SEARCH ALL WS-STATE-CODE
+                   AT END
+                       MOVE 'STATE CODE IS NOT A VALID US STATE'
+                           TO WS-ERROR-MESSAGE
+                       MOVE 'N' TO WS-DATA-VALID-SW
+                   WHEN WS-STATE-CODE(WS-STATE-IDX) EQUAL WS-STATE
+                       CONTINUE
+               END-SEARCH.
+
+      *> -----------------------------------------------------
+      *> CHECK-DUPLICATE-CUSTOMER
+      *> Scan the whole CM-DUP-KEY group for this company/zip
+      *> (same START/READ NEXT idiom as BROWSE-CUSTOMER) instead
+      *> of a single keyed READ - the alternate key allows
+      *> duplicates, so a plain READ only ever lands on one row
+      *> of the group and would miss a second or third customer
+      *> already on file under the same company/zip. A hit that
+      *> is not this same record is flagged for an override
+      *> prompt.
+      *> -----------------------------------------------------
+           CHECK-DUPLICATE-CUSTOMER.
+               MOVE 'N' TO WS-DUP-FOUND-SW
+               MOVE WS-COMPANY-NAME TO CM-COMPANY-NAME
+               MOVE WS-ZIP          TO CM-ZIP
+
+               START CUSTOMER-MASTER KEY IS NOT LESS THAN CM-DUP-KEY
+                   INVALID KEY MOVE '23' TO WS-CM-FILE-STATUS
+                   NOT INVALID KEY MOVE '00' TO WS-CM-FILE-STATUS
+               END-START
+
+               PERFORM UNTIL WS-CM-FILE-STATUS NOT EQUAL '00'
+                       OR WS-DUPLICATE-FOUND
+                   READ CUSTOMER-MASTER NEXT RECORD
+                       AT END MOVE '10' TO WS-CM-FILE-STATUS
+                   END-READ
 
-                   IF WS-ACTION EQUAL 'C' OR WS-ACTION EQUAL 'c'
-                       *> Clean WORKING STORAGE variables
-                       MOVE " " TO WS-ACTION
-                   ELSE IF WS-ACTION EQUAL 'E' OR WS-ACTION EQUAL 'e'
-                       *> EXIT
-                       MOVE "E" TO WS-ACTION
+                   IF WS-CM-FILE-STATUS EQUAL '00'
+                       IF CM-COMPANY-NAME NOT EQUAL WS-COMPANY-NAME
+                               OR CM-ZIP NOT EQUAL WS-ZIP
+                           MOVE '10' TO WS-CM-FILE-STATUS
+                       ELSE
+                           IF WS-IS-NEW-RECORD
+                                   OR CM-CUST-ID NOT EQUAL WS-CUST-ID
+                               MOVE 'Y' TO WS-DUP-FOUND-SW
+                               MOVE SPACES TO WS-ERROR-MESSAGE
+                               STRING 'POSSIBLE DUPLICATE OF CUSTOMER '
+                                       DELIMITED BY SIZE
+                                   CM-CUST-ID DELIMITED BY SIZE
+                                   ' - SAME COMPANY/ZIP'
+                                       DELIMITED BY SIZE
+                                   INTO WS-ERROR-MESSAGE
+                               END-STRING
+                           END-IF
+                       END-IF
                    END-IF
                END-PERFORM.
-       STOP RUN.
-      
\ No newline at end of file
+
+      *> -----------------------------------------------------
+      *> SAVE-CUSTOMER-RECORD
+      *> WRITE a brand new key or REWRITE the one already on
+      *> the form, then log the change and move the checkpoint.
+      *> -----------------------------------------------------
+           SAVE-CUSTOMER-RECORD.
+               ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-SYS-TIME FROM TIME
+               MOVE 'N' TO WS-SAVE-FAILED-SW
+
+      *> CHECK-DUPLICATE-CUSTOMER's READ ... KEY IS CM-DUP-KEY may
+      *> have left a DIFFERENT customer's row sitting in the
+      *> CM-CUSTOMER-RECORD buffer (exactly the override case this
+      *> is for). Re-establish the buffer from scratch before
+      *> filling in the fields on the form, rather than trusting
+      *> whatever that lookup left behind - a fresh READ for the
+      *> existing-record path also brings CM-CREATE-* and FILLER
+      *> back to this record's own values instead of leaking
+      *> another customer's.
+               IF WS-IS-NEW-RECORD
+                   PERFORM GET-NEXT-CUSTOMER-ID
+                   IF WS-SEQ-LOCK-WAS-DENIED
+                       MOVE 'Y' TO WS-SAVE-FAILED-SW
+                       MOVE
+                       'UNABLE TO ASSIGN NEXT CUSTOMER ID - PRESS SAVE'
+                           TO WS-ERROR-MESSAGE
+                   ELSE
+                       MOVE SPACES TO CM-CUSTOMER-RECORD
+                       MOVE WS-CUST-ID  TO CM-CUST-ID
+                       MOVE WS-USERNAME TO CM-CREATE-USERNAME
+                       MOVE WS-SYS-DATE TO CM-CREATE-DATE
+                       MOVE WS-SYS-TIME TO CM-CREATE-TIME
+                   END-IF
+               ELSE
+                   MOVE WS-CUST-ID TO CM-CUST-ID
+                   READ CUSTOMER-MASTER KEY IS CM-CUST-ID
+                       INVALID KEY CONTINUE
+                   END-READ
+               END-IF
+
+               IF WS-SAVE-WAS-OK
+      *> CM-STATUS is set from WS-STATUS unconditionally, not just
+      *> on the new-record path above: CHECK-DUPLICATE-CUSTOMER's
+      *> READ ... KEY IS CM-DUP-KEY leaves the record buffer holding
+      *> whatever a colliding record's status was, and this record's
+      *> own status must not be clobbered by that lookup.
+                   MOVE WS-STATUS        TO CM-STATUS
+
+                   MOVE WS-COMPANY-NAME TO CM-COMPANY-NAME
+                   MOVE WS-ZIP           TO CM-ZIP
+                   MOVE WS-LAST-NAME     TO CM-LAST-NAME
+                   MOVE WS-FIRST-NAME    TO CM-FIRST-NAME
+                   MOVE WS-ADDRESS-1     TO CM-ADDRESS-1
+                   MOVE WS-ADDRESS-2     TO CM-ADDRESS-2
+                   MOVE WS-ADDRESS-3     TO CM-ADDRESS-3
+                   MOVE WS-CITY          TO CM-CITY
+                   MOVE WS-STATE         TO CM-STATE
+                   MOVE WS-COUNTRY       TO CM-COUNTRY
+                   MOVE WS-EMAIL         TO CM-EMAIL
+                   MOVE WS-PHONE         TO CM-PHONE
+                   MOVE WS-PHONE-EXT     TO CM-PHONE-EXT
+                   MOVE WS-MOBILE        TO CM-MOBILE
+                   MOVE WS-USERNAME      TO CM-UPDATE-USERNAME
+                   MOVE WS-SYS-DATE      TO CM-UPDATE-DATE
+                   MOVE WS-SYS-TIME      TO CM-UPDATE-TIME
+
+      *> A failed WRITE/REWRITE must not be treated as a save that
+      *> actually reached disk - skip the audit/checkpoint update
+      *> below and tell the operator instead of lying to them.
+                   IF WS-IS-NEW-RECORD
+                       WRITE CM-CUSTOMER-RECORD
+                           INVALID KEY
+                               MOVE 'Y' TO WS-SAVE-FAILED-SW
+                           NOT INVALID KEY
+                               MOVE 'ADD' TO WS-AUDIT-ACTION
+                       END-WRITE
+                   ELSE
+                       REWRITE CM-CUSTOMER-RECORD
+                           INVALID KEY
+                               MOVE 'Y' TO WS-SAVE-FAILED-SW
+                           NOT INVALID KEY
+                               MOVE 'CHANGE' TO WS-AUDIT-ACTION
+                       END-REWRITE
+                   END-IF
+               END-IF
+
+               IF WS-SAVE-WAS-FAILED
+                   IF WS-ERROR-MESSAGE EQUAL SPACES
+                       MOVE SPACES TO WS-ERROR-MESSAGE
+                       STRING 'UNABLE TO SAVE CUSTOMER RECORD, STATUS '
+                               DELIMITED BY SIZE
+                           WS-CM-FILE-STATUS DELIMITED BY SIZE
+                           INTO WS-ERROR-MESSAGE
+                       END-STRING
+                   END-IF
+               ELSE
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM UPDATE-CHECKPOINT
+
+                   MOVE 'E' TO WS-NEW-RECORD-SW
+               END-IF.
+
+      *> -----------------------------------------------------
+      *> DELETE-CUSTOMER-RECORD
+      *> "Delete" flips the status flag to inactive and rewrites
+      *> the record; history is kept, not erased.
+      *> -----------------------------------------------------
+           DELETE-CUSTOMER-RECORD.
+               ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-SYS-TIME FROM TIME
+               MOVE 'N' TO WS-SAVE-FAILED-SW
+
+               MOVE WS-CUST-ID  TO CM-CUST-ID
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       MOVE 'Y' TO WS-SAVE-FAILED-SW
+                   NOT INVALID KEY
+                       MOVE 'I'         TO CM-STATUS
+                       MOVE WS-USERNAME TO CM-UPDATE-USERNAME
+                       MOVE WS-SYS-DATE TO CM-UPDATE-DATE
+                       MOVE WS-SYS-TIME TO CM-UPDATE-TIME
+                       REWRITE CM-CUSTOMER-RECORD
+                           INVALID KEY
+                               MOVE 'Y' TO WS-SAVE-FAILED-SW
+                           NOT INVALID KEY
+                               MOVE 'I' TO WS-STATUS
+                               MOVE 'DELETE' TO WS-AUDIT-ACTION
+                               PERFORM WRITE-AUDIT-RECORD
+                       END-REWRITE
+               END-READ
+
+               IF WS-SAVE-WAS-FAILED
+                   MOVE SPACES TO WS-ERROR-MESSAGE
+                   STRING 'UNABLE TO DELETE CUSTOMER RECORD, STATUS '
+                           DELIMITED BY SIZE
+                       WS-CM-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ERROR-MESSAGE
+                   END-STRING
+               END-IF.
+
+      *> -----------------------------------------------------
+      *> GET-NEXT-CUSTOMER-ID
+      *> Hand out the next CUSTOMER-MASTER key from the single
+      *> CUSTID row of CUSTOMER-CONTROL. Busy periods run three
+      *> terminals at once, so the read-increment-rewrite has to
+      *> be serialized with ACQUIRE-SEQUENCE-LOCK or two operators
+      *> adding at the same moment could walk away with the same
+      *> next ID. WS-SEQ-LOCK-WAS-DENIED is left set for the
+      *> caller to check if the lock could not be had.
+      *> -----------------------------------------------------
+           GET-NEXT-CUSTOMER-ID.
+               PERFORM ACQUIRE-SEQUENCE-LOCK
+               IF WS-SEQ-LOCK-WAS-GRANTED
+                   MOVE 'CUSTID' TO CT-KEY
+                   READ CUSTOMER-CONTROL KEY IS CT-KEY
+                       INVALID KEY
+                           MOVE 0 TO CT-LAST-CUST-ID
+                           ADD 1 TO CT-LAST-CUST-ID
+                           WRITE CT-CONTROL-RECORD
+                       NOT INVALID KEY
+                           ADD 1 TO CT-LAST-CUST-ID
+                           REWRITE CT-CONTROL-RECORD
+                   END-READ
+                   MOVE CT-LAST-CUST-ID TO WS-CUST-ID
+                   PERFORM RELEASE-SEQUENCE-LOCK
+               END-IF.
+
+      *> -----------------------------------------------------
+      *> UPDATE-CHECKPOINT
+      *> Record the key just committed so a dropped session can
+      *> be resumed from CHECK-RESUME-CHECKPOINT next time.
+      *> -----------------------------------------------------
+           UPDATE-CHECKPOINT.
+               MOVE 'BATCH'     TO CK-KEY
+               MOVE WS-CUST-ID  TO CK-LAST-CUST-ID
+               MOVE WS-USERNAME TO CK-LAST-USERNAME
+               MOVE WS-SYS-DATE TO CK-LAST-DATE
+               MOVE WS-SYS-TIME TO CK-LAST-TIME
+               REWRITE CK-CHECKPOINT-RECORD
+                   INVALID KEY WRITE CK-CHECKPOINT-RECORD
+               END-REWRITE.
+
+      *> -----------------------------------------------------
+      *> WRITE-AUDIT-RECORD
+      *> Append who did what to which customer, and when, to
+      *> the audit log.
+      *> -----------------------------------------------------
+           WRITE-AUDIT-RECORD.
+               ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-SYS-TIME FROM TIME
+
+               MOVE WS-USERNAME    TO AL-USERNAME
+               MOVE WS-PROGRAM-PID TO AL-PROGRAM-PID
+               MOVE WS-AUDIT-ACTION TO AL-ACTION
+               MOVE WS-CUST-ID     TO AL-CUST-ID
+               MOVE WS-SYS-DATE    TO AL-ACTION-DATE
+               MOVE WS-SYS-TIME    TO AL-ACTION-TIME
+
+               WRITE AL-AUDIT-RECORD.
